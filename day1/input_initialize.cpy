@@ -1,27 +1,286 @@
+      *> ---------------------------------------------------------------
+      *> INPUT_INITIALIZE.CPY
+      *>
+      *> Resolves the day's input/output dataset names, reads and
+      *> validates the grid extract into COL-1/COL-2 (keeping the
+      *> pre-sort pairing in ORIG-COL-1/ORIG-COL-2), and checkpoints the
+      *> grid built so far every WS-CHECKPOINT-INTERVAL records so a
+      *> late-batch abend does not force a full re-read of the extract.
+      *> Each checkpoint record carries WS-LINES-READ and
+      *> WS-REJECTED-COUNT as well as indexCounter, so a restart picks
+      *> up at the true physical-line position even when earlier lines
+      *> were rejected. Once INITIALIZE-GRID finishes reading - cleanly
+      *> or because WS-MAX-ROWS was hit - the checkpoint is deleted, so
+      *> a same-day rerun against a corrected extract always starts
+      *> from line one instead of replaying a stale partial grid.
+      *>
+      *> indexCounter is bounds-checked against WS-MAX-ROWS on every
+      *> accepted row, and any line that does not unstring into exactly
+      *> two numeric IDs (separated by any run of spaces), or whose ID
+      *> is wider than COL-1/COL-2 can hold, or that carries stray
+      *> tokens past the two IDs, is written to exceptionFile instead
+      *> of being silently mis-parsed. On a restart, exceptionFile and
+      *> auditFile are opened EXTEND rather than OUTPUT so the rows
+      *> recorded before the checkpoint are kept, not truncated away.
+      *> ---------------------------------------------------------------
+    DETERMINE-INPUT-DATASET.
+        ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+        MOVE SPACES TO WS-OVERRIDE-DATASET
+        ACCEPT WS-OVERRIDE-DATASET FROM ENVIRONMENT "DL100_INPUT_DATASET"
+
+        IF WS-OVERRIDE-DATASET NOT = SPACES
+            MOVE WS-OVERRIDE-DATASET TO WS-INPUT-DATASET-NAME
+        ELSE
+            MOVE SPACES TO WS-INPUT-DATASET-NAME
+            STRING "input_" DELIMITED BY SIZE
+                   WS-RUN-DATE-X DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                INTO WS-INPUT-DATASET-NAME
+        END-IF
+
+        MOVE SPACES TO WS-CHECKPOINT-FILENAME
+        STRING "checkpoint_" DELIMITED BY SIZE
+               WS-RUN-DATE-X DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+            INTO WS-CHECKPOINT-FILENAME
+
+        MOVE SPACES TO WS-REPORT-FILENAME
+        STRING "report_" DELIMITED BY SIZE
+               WS-RUN-DATE-X DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+            INTO WS-REPORT-FILENAME
+
+        MOVE SPACES TO WS-EXCEPTION-FILENAME
+        STRING "exceptions_" DELIMITED BY SIZE
+               WS-RUN-DATE-X DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+            INTO WS-EXCEPTION-FILENAME
+
+        MOVE SPACES TO WS-AUDIT-FILENAME
+        STRING "audit_" DELIMITED BY SIZE
+               WS-RUN-DATE-X DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+            INTO WS-AUDIT-FILENAME
+
+        MOVE "history.txt" TO WS-HISTORY-FILENAME.
+
     INITIALIZE-GRID.
+        PERFORM DETERMINE-INPUT-DATASET
+        PERFORM LOAD-CHECKPOINT-IF-PRESENT
+
         OPEN INPUT inputFile
+        PERFORM OPEN-EXCEPTION-AND-AUDIT-FILES
+
+        IF WS-LINES-READ > 0
+            PERFORM SKIP-ALREADY-PROCESSED-LINES
+        END-IF
 
-        PERFORM UNTIL EOF = "Y"
+        PERFORM UNTIL EOF-REACHED
             READ inputFile INTO inputFileRecord
                 AT END
-                    SET EOF TO "Y"
+                    SET EOF-REACHED TO TRUE
                 NOT AT END
-                    ADD 1 TO indexCounter
-                    DISPLAY "Processing Line " indexCounter ": " inputFileRecord
-
-                    UNSTRING inputFileRecord DELIMITED BY SPACE
-                        INTO COL-1(indexCounter),
-                             trash,
-                             trash,
-                             COL-2(indexCounter)
+                    ADD 1 TO WS-LINES-READ
+                    IF indexCounter >= WS-MAX-ROWS
+                        MOVE SPACES TO exceptionFileRecord
+                        STRING "GRID CAPACITY EXCEEDED AT " WS-MAX-ROWS
+                               " ROWS - REMAINING LINES NOT PROCESSED"
+                            DELIMITED BY SIZE INTO exceptionFileRecord
+                        WRITE exceptionFileRecord
+                        DISPLAY "INITIALIZE-GRID: capacity of "
+                            WS-MAX-ROWS " rows exceeded - halting read"
+                        SET EOF-REACHED TO TRUE
+                    ELSE
+                        PERFORM PROCESS-INPUT-LINE
+                        IF WS-LINES-READ - WS-LAST-CHECKPOINT
+                                >= WS-CHECKPOINT-INTERVAL
+                            PERFORM WRITE-CHECKPOINT
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+
+        PERFORM DELETE-CHECKPOINT-FILE
+
+        CLOSE inputFile
+        CLOSE exceptionFile
+        CLOSE auditFile.
+
+    PROCESS-INPUT-LINE.
+        SET WS-LINE-VALID TO TRUE
+        MOVE SPACES TO WS-RAW-TOKEN-1
+        MOVE SPACES TO WS-RAW-TOKEN-2
+
+        UNSTRING FUNCTION TRIM(inputFileRecord) DELIMITED BY ALL SPACE
+            INTO WS-RAW-TOKEN-1,
+                 WS-RAW-TOKEN-2
+            ON OVERFLOW
+                SET WS-LINE-INVALID TO TRUE
+        END-UNSTRING
+
+        IF WS-RAW-TOKEN-1 = SPACES OR WS-RAW-TOKEN-2 = SPACES
+            SET WS-LINE-INVALID TO TRUE
+        END-IF
+
+        IF WS-LINE-VALID
+            IF FUNCTION TEST-NUMVAL(WS-RAW-TOKEN-1) NOT = 0
+                    OR FUNCTION TEST-NUMVAL(WS-RAW-TOKEN-2) NOT = 0
+                SET WS-LINE-INVALID TO TRUE
+            END-IF
+        END-IF
+
+        IF WS-LINE-VALID
+            IF FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-TOKEN-1)) > 10
+                    OR FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-TOKEN-2)) > 10
+                SET WS-LINE-INVALID TO TRUE
+            END-IF
+        END-IF
+
+        IF WS-LINE-VALID
+            ADD 1 TO indexCounter
+            MOVE FUNCTION NUMVAL(WS-RAW-TOKEN-1) TO COL-1(indexCounter)
+            MOVE FUNCTION NUMVAL(WS-RAW-TOKEN-2) TO COL-2(indexCounter)
+            MOVE COL-1(indexCounter) TO ORIG-COL-1(indexCounter)
+            MOVE COL-2(indexCounter) TO ORIG-COL-2(indexCounter)
+
+            MOVE SPACES TO auditFileRecord
+            STRING "LINE " WS-LINES-READ " : " inputFileRecord
+                DELIMITED BY SIZE INTO auditFileRecord
+            WRITE auditFileRecord
+        ELSE
+            ADD 1 TO WS-REJECTED-COUNT
+            MOVE SPACES TO exceptionFileRecord
+            STRING "LINE " WS-LINES-READ " REJECTED: " inputFileRecord
+                DELIMITED BY SIZE INTO exceptionFileRecord
+            WRITE exceptionFileRecord
+            DISPLAY "PROCESS-INPUT-LINE: rejected line " WS-LINES-READ
+                " - " inputFileRecord
+        END-IF.
+
+    LOAD-CHECKPOINT-IF-PRESENT.
+        MOVE 0 TO indexCounter
+        MOVE 0 TO WS-LINES-READ
+        MOVE 0 TO WS-REJECTED-COUNT
+        MOVE 0 TO WS-LAST-CHECKPOINT
+
+        OPEN INPUT checkpointFile
+        IF WS-CKPT-FILE-STATUS = "00"
+            MOVE 'N' TO EOF
+            READ checkpointFile INTO checkpointFileRecord
+                AT END
+                    SET EOF-REACHED TO TRUE
+                NOT AT END
+                    UNSTRING checkpointFileRecord DELIMITED BY SPACE
+                        INTO trash, WS-CKPT-LINES-READ,
+                             trash, WS-CKPT-REJECTED
                     END-UNSTRING
+                    MOVE WS-CKPT-LINES-READ TO WS-LINES-READ
+                    MOVE WS-CKPT-REJECTED TO WS-REJECTED-COUNT
+            END-READ
 
+            PERFORM UNTIL EOF-REACHED
+                READ checkpointFile INTO checkpointFileRecord
+                    AT END
+                        SET EOF-REACHED TO TRUE
+                    NOT AT END
+                        UNSTRING checkpointFileRecord DELIMITED BY SPACE
+                            INTO WS-CKPT-INDEX, WS-CKPT-COL-1, WS-CKPT-COL-2
+                        END-UNSTRING
+                        MOVE WS-CKPT-INDEX TO indexCounter
+                        MOVE WS-CKPT-COL-1 TO COL-1(indexCounter)
+                        MOVE WS-CKPT-COL-2 TO COL-2(indexCounter)
+                        MOVE WS-CKPT-COL-1 TO ORIG-COL-1(indexCounter)
+                        MOVE WS-CKPT-COL-2 TO ORIG-COL-2(indexCounter)
+                END-READ
+            END-PERFORM
+            CLOSE checkpointFile
+            MOVE WS-LINES-READ TO WS-LAST-CHECKPOINT
+            MOVE 'N' TO EOF
+            IF WS-LINES-READ > 0
+                DISPLAY "RESTART: resuming from checkpoint at record "
+                    WS-LINES-READ
+            END-IF
+        ELSE
+            CLOSE checkpointFile
+        END-IF.
+
+    SKIP-ALREADY-PROCESSED-LINES.
+        MOVE 0 TO WS-SKIP-COUNT
+        PERFORM UNTIL WS-SKIP-COUNT >= WS-LINES-READ OR EOF-REACHED
+            READ inputFile INTO inputFileRecord
+                AT END
+                    SET EOF-REACHED TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-SKIP-COUNT
             END-READ
+        END-PERFORM.
+
+    WRITE-CHECKPOINT.
+        OPEN OUTPUT checkpointFile
+        MOVE SPACES TO checkpointFileRecord
+        STRING "LINESREAD " WS-LINES-READ
+               " REJECTED " WS-REJECTED-COUNT
+            DELIMITED BY SIZE INTO checkpointFileRecord
+        WRITE checkpointFileRecord
+        PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > indexCounter
+            MOVE SPACES TO checkpointFileRecord
+            STRING WS-ROW " " COL-1(WS-ROW) " " COL-2(WS-ROW)
+                DELIMITED BY SIZE INTO checkpointFileRecord
+            WRITE checkpointFileRecord
         END-PERFORM
+        CLOSE checkpointFile
+        MOVE WS-LINES-READ TO WS-LAST-CHECKPOINT
+        DISPLAY "CHECKPOINT: " indexCounter
+            " records committed to " WS-CHECKPOINT-FILENAME.
 
-        CLOSE inputFile.
+    DELETE-CHECKPOINT-FILE.
+        DELETE FILE checkpointFile
+        IF WS-CKPT-FILE-STATUS = "00"
+            DISPLAY "INITIALIZE-GRID: run complete - checkpoint "
+                WS-CHECKPOINT-FILENAME " cleared"
+        END-IF.
+
+    PRINT-AUDIT-LISTING.
+        OPEN EXTEND auditFile
+        MOVE SPACES TO auditFileRecord
+        STRING "---- SORTED VS ORIGINAL PAIRING ----"
+            DELIMITED BY SIZE INTO auditFileRecord
+        WRITE auditFileRecord
+
+        PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > indexCounter
+            MOVE SPACES TO auditFileRecord
+            STRING "ROW " WS-ROW
+                   " ORIGINAL: " ORIG-COL-1(WS-ROW) "," ORIG-COL-2(WS-ROW)
+                   " SORTED: " COL-1(WS-ROW) "," COL-2(WS-ROW)
+                DELIMITED BY SIZE INTO auditFileRecord
+            WRITE auditFileRecord
+        END-PERFORM
+
+        CLOSE auditFile.
 
     DISPLAY-GRID.
-        PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > 1000
+        PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > indexCounter
             DISPLAY "Row " WS-ROW ": " COL-1(WS-ROW) ", " COL-2(WS-ROW)
-        END-PERFORM.
\ No newline at end of file
+        END-PERFORM.
+
+    OPEN-HISTORY-FOR-APPEND.
+        OPEN EXTEND historyFile
+        IF WS-HIST-FILE-STATUS = "35"
+            OPEN OUTPUT historyFile
+        END-IF.
+
+    OPEN-EXCEPTION-AND-AUDIT-FILES.
+        IF WS-LINES-READ > 0
+            OPEN EXTEND exceptionFile
+            IF WS-EXC-FILE-STATUS = "35"
+                OPEN OUTPUT exceptionFile
+            END-IF
+            OPEN EXTEND auditFile
+            IF WS-AUDIT-FILE-STATUS = "35"
+                OPEN OUTPUT auditFile
+            END-IF
+        ELSE
+            OPEN OUTPUT exceptionFile
+            OPEN OUTPUT auditFile
+        END-IF.
