@@ -0,0 +1,32 @@
+      *> ---------------------------------------------------------------
+      *> SIMILARITY_WORKING_STORAGE.CPY
+      *>
+      *> Fields used by CALCULATE-SIMILARITY-SCORE: the frequency table
+      *> built once from sorted COL-2 (so matching is an indexed lookup
+      *> rather than a nested table scan) and the duplicate-detection
+      *> switch used before scoring runs.
+      *> ---------------------------------------------------------------
+77  SIMSCORE_LEFT_NUM               BINARY-DOUBLE.
+77  SIMSCORE_RIGHT_COUNT            BINARY-DOUBLE.
+77  SIMSCORE                        BINARY-DOUBLE VALUE 0.
+77  WS-SIMSCORE-DISPLAY              PIC 9(18) VALUE 0.
+
+77  WS-FREQ-COUNT                   PIC 9(5) VALUE 0.
+77  WS-FREQ-LOW                     PIC 9(5) VALUE 0.
+77  WS-FREQ-HIGH                    PIC 9(5) VALUE 0.
+77  WS-FREQ-MID                     PIC 9(5) VALUE 0.
+
+77  WS-FREQ-FOUND-SW                PIC X VALUE 'N'.
+    88 WS-FREQ-FOUND                VALUE 'Y'.
+    88 WS-FREQ-NOT-FOUND            VALUE 'N'.
+
+01  FREQ-TABLE.
+    05 FREQ-ENTRY OCCURS 5000 TIMES.
+        10 FREQ-VALUE               PIC 9(10).
+        10 FREQ-COUNT               PIC 9(5).
+
+77  WS-DUP-FOUND-SW                 PIC X VALUE 'N'.
+    88 WS-DUP-FOUND                 VALUE 'Y'.
+    88 WS-DUP-NOT-FOUND              VALUE 'N'.
+
+77  WS-PREV-ROW                     PIC 9(5) VALUE 0.
