@@ -0,0 +1,32 @@
+      *> ---------------------------------------------------------------
+      *> DISTANCE_WORKING_STORAGE.CPY
+      *>
+      *> Fields used by CALCULATE_DISTANCES: the running total plus the
+      *> top-N largest-variance table used for the distance drill-down
+      *> report, so we can see which specific pairs drive day-to-day
+      *> swings in TOTAL.
+      *> ---------------------------------------------------------------
+77  CALCTMP                         BINARY-DOUBLE.
+77  CALCTMP2                        BINARY-DOUBLE.
+77  TOTAL                           BINARY-DOUBLE VALUE 0.
+77  WS-TOTAL-DISPLAY                PIC 9(18) VALUE 0.
+
+77  WS-TOP-N-LIMIT                  PIC 9(3) VALUE 20.
+77  WS-TOP-N-COUNT                  PIC 9(3) VALUE 0.
+77  WS-TOP-N-ROW                    PIC 9(3) VALUE 0.
+77  WS-TOP-N-SCAN                   PIC 9(3) VALUE 0.
+77  WS-TOP-N-MIN-IDX                PIC 9(3) VALUE 0.
+77  WS-TOP-N-MIN-VAL                PIC 9(10) VALUE 0.
+
+01  TOP-N-TABLE.
+    05 TOP-N-ENTRY OCCURS 20 TIMES.
+        10 TOP-N-DIFF               PIC 9(10).
+        10 TOP-N-ROW-NUM            PIC 9(5).
+        10 TOP-N-COL-1-VAL          PIC 9(10).
+        10 TOP-N-COL-2-VAL          PIC 9(10).
+
+01  WS-TOP-N-SWAP.
+    05 WS-TOP-N-SWAP-DIFF           PIC 9(10).
+    05 WS-TOP-N-SWAP-ROW-NUM        PIC 9(5).
+    05 WS-TOP-N-SWAP-COL-1-VAL      PIC 9(10).
+    05 WS-TOP-N-SWAP-COL-2-VAL      PIC 9(10).
