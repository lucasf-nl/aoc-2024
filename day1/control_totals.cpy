@@ -0,0 +1,25 @@
+      *> ---------------------------------------------------------------
+      *> CONTROL_TOTALS.CPY
+      *>
+      *> PRINT-CONTROL-TOTALS reconciles the run against the source
+      *> extract: lines read off inputFile, how many of those landed in
+      *> the grid, how many slots of WS-MAX-ROWS are in use, and how
+      *> many lines were rejected by PROCESS-INPUT-LINE.
+      *> ---------------------------------------------------------------
+    PRINT-CONTROL-TOTALS.
+        DISPLAY "CONTROL TOTALS -- records read: " WS-LINES-READ
+            "  table capacity used: " indexCounter " of " WS-MAX-ROWS
+            "  records rejected: " WS-REJECTED-COUNT
+
+        MOVE SPACES TO reportFileRecord
+        STRING "---- CONTROL TOTALS ----"
+            DELIMITED BY SIZE INTO reportFileRecord
+        WRITE reportFileRecord
+
+        MOVE SPACES TO reportFileRecord
+        STRING "RECORDS READ: " WS-LINES-READ
+               "  TABLE CAPACITY USED: " indexCounter
+               "  OF " WS-MAX-ROWS
+               "  RECORDS REJECTED: " WS-REJECTED-COUNT
+            DELIMITED BY SIZE INTO reportFileRecord
+        WRITE reportFileRecord.
