@@ -0,0 +1,58 @@
+      *> ---------------------------------------------------------------
+      *> INPUT_FILE.CPY
+      *>
+      *> Shared FILE-CONTROL and FILE SECTION entries for the Day-N grid
+      *> programs: the daily input extract, the checkpoint file used to
+      *> restart INITIALIZE-GRID after an abend, and the report,
+      *> exception, audit and history files every Day-N program writes
+      *> alongside it.
+      *>
+      *> Every dataset name below is resolved at runtime by
+      *> DETERMINE-INPUT-DATASET (input_initialize.cpy) into the
+      *> matching WS-...-FILENAME field, so one day's files are never
+      *> overwritten by the next day's run.
+      *> ---------------------------------------------------------------
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT inputFile ASSIGN TO DYNAMIC WS-INPUT-DATASET-NAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT checkpointFile ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+        SELECT reportFile ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT exceptionFile ASSIGN TO DYNAMIC WS-EXCEPTION-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-EXC-FILE-STATUS.
+
+        SELECT auditFile ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+        SELECT historyFile ASSIGN TO DYNAMIC WS-HISTORY-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-HIST-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  inputFile.
+01  inputFileRecord PIC X(100).
+
+FD  checkpointFile.
+01  checkpointFileRecord PIC X(100).
+
+FD  reportFile.
+01  reportFileRecord PIC X(132).
+
+FD  exceptionFile.
+01  exceptionFileRecord PIC X(132).
+
+FD  auditFile.
+01  auditFileRecord PIC X(132).
+
+FD  historyFile.
+01  historyFileRecord PIC X(220).
