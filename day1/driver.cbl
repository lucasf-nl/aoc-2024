@@ -0,0 +1,105 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Day1Driver.
+
+COPY 'input_file.cpy'.
+
+WORKING-STORAGE SECTION.
+COPY 'input_working_storage.cpy'.
+COPY 'distance_working_storage.cpy'.
+COPY 'similarity_working_storage.cpy'.
+
+01  WS-RUN-MODE-PARM                PIC X(20) VALUE SPACES.
+01  WS-RUN-MODE-SW                  PIC X VALUE 'B'.
+    88 RUN-MODE-DISTANCE            VALUE 'D'.
+    88 RUN-MODE-SIMILARITY          VALUE 'S'.
+    88 RUN-MODE-BOTH                VALUE 'B'.
+
+PROCEDURE DIVISION.
+    MAIN-PROGRAM.
+        PERFORM DETERMINE-RUN-MODE.
+        PERFORM INITIALIZE-GRID.
+
+        OPEN OUTPUT reportFile
+
+        SORT COL-1 ON ASCENDING KEY COL-1
+        SORT COL-2 ON ASCENDING KEY COL-2
+
+        PERFORM PRINT-AUDIT-LISTING.
+
+        IF RUN-MODE-DISTANCE OR RUN-MODE-BOTH
+            PERFORM CALCULATE_DISTANCES
+        END-IF
+
+        IF RUN-MODE-SIMILARITY OR RUN-MODE-BOTH
+            PERFORM DETECT-DUPLICATE-VALUES
+            PERFORM BUILD-FREQUENCY-TABLE
+            PERFORM CALCULATE-SIMILARITY-SCORE
+        END-IF
+
+        PERFORM PRINT-CONTROL-TOTALS.
+        PERFORM ARCHIVE-RUN.
+
+        CLOSE reportFile.
+
+        STOP RUN.
+
+    DETERMINE-RUN-MODE.
+        MOVE SPACES TO WS-RUN-MODE-PARM
+        ACCEPT WS-RUN-MODE-PARM FROM COMMAND-LINE
+        IF WS-RUN-MODE-PARM = SPACES
+            ACCEPT WS-RUN-MODE-PARM FROM ENVIRONMENT "DL100_RUN_MODE"
+        END-IF
+
+        IF WS-RUN-MODE-PARM(1:1) = "D" OR WS-RUN-MODE-PARM(1:1) = "d"
+            SET RUN-MODE-DISTANCE TO TRUE
+        ELSE
+            IF WS-RUN-MODE-PARM(1:1) = "S" OR WS-RUN-MODE-PARM(1:1) = "s"
+                SET RUN-MODE-SIMILARITY TO TRUE
+            ELSE
+                SET RUN-MODE-BOTH TO TRUE
+            END-IF
+        END-IF
+
+        DISPLAY "RUN MODE: " WS-RUN-MODE-SW.
+
+    COPY 'input_initialize.cpy'.
+    COPY 'distance_calculate.cpy'.
+    COPY 'similarity_calculate.cpy'.
+    COPY 'control_totals.cpy'.
+
+    ARCHIVE-RUN.
+        PERFORM OPEN-HISTORY-FOR-APPEND
+        MOVE SPACES TO historyFileRecord
+
+        IF RUN-MODE-DISTANCE
+            MOVE TOTAL TO WS-TOTAL-DISPLAY
+            STRING "RUN " WS-RUN-DATE-X
+                   "  PROGRAM=Day1Driver"
+                   "  MODE=" WS-RUN-MODE-SW
+                   "  INPUT=" FUNCTION TRIM(WS-INPUT-DATASET-NAME)
+                   "  TOTAL=" WS-TOTAL-DISPLAY
+                DELIMITED BY SIZE INTO historyFileRecord
+        ELSE
+            IF RUN-MODE-SIMILARITY
+                MOVE SIMSCORE TO WS-SIMSCORE-DISPLAY
+                STRING "RUN " WS-RUN-DATE-X
+                       "  PROGRAM=Day1Driver"
+                       "  MODE=" WS-RUN-MODE-SW
+                       "  INPUT=" FUNCTION TRIM(WS-INPUT-DATASET-NAME)
+                       "  SIMSCORE=" WS-SIMSCORE-DISPLAY
+                    DELIMITED BY SIZE INTO historyFileRecord
+            ELSE
+                MOVE TOTAL TO WS-TOTAL-DISPLAY
+                MOVE SIMSCORE TO WS-SIMSCORE-DISPLAY
+                STRING "RUN " WS-RUN-DATE-X
+                       "  PROGRAM=Day1Driver"
+                       "  MODE=" WS-RUN-MODE-SW
+                       "  INPUT=" FUNCTION TRIM(WS-INPUT-DATASET-NAME)
+                       "  TOTAL=" WS-TOTAL-DISPLAY
+                       "  SIMSCORE=" WS-SIMSCORE-DISPLAY
+                    DELIMITED BY SIZE INTO historyFileRecord
+            END-IF
+        END-IF
+
+        WRITE historyFileRecord
+        CLOSE historyFile.
