@@ -0,0 +1,60 @@
+      *> ---------------------------------------------------------------
+      *> INPUT_WORKING_STORAGE.CPY
+      *>
+      *> Shared working-storage for the Day-N grid programs: the left
+      *> and right ID tables (current run and the pre-sort original
+      *> pairing kept for the audit listing), read-time bookkeeping,
+      *> the checkpoint/restart fields, and the runtime dataset-naming
+      *> fields used by DETERMINE-INPUT-DATASET.
+      *> ---------------------------------------------------------------
+77  WS-MAX-ROWS                     PIC 9(5) VALUE 5000.
+77  indexCounter                    PIC 9(5) VALUE 0.
+77  WS-LINES-READ                   PIC 9(5) VALUE 0.
+77  WS-REJECTED-COUNT               PIC 9(5) VALUE 0.
+
+77  WS-CHECKPOINT-INTERVAL          PIC 9(5) VALUE 500.
+77  WS-LAST-CHECKPOINT              PIC 9(5) VALUE 0.
+77  WS-SKIP-COUNT                   PIC 9(5) VALUE 0.
+77  WS-CKPT-FILE-STATUS             PIC XX VALUE SPACES.
+77  WS-CKPT-INDEX                   PIC 9(5) VALUE 0.
+77  WS-CKPT-COL-1                   PIC 9(10) VALUE 0.
+77  WS-CKPT-COL-2                   PIC 9(10) VALUE 0.
+77  WS-CKPT-LINES-READ              PIC 9(5) VALUE 0.
+77  WS-CKPT-REJECTED                PIC 9(5) VALUE 0.
+77  WS-HIST-FILE-STATUS             PIC XX VALUE SPACES.
+77  WS-EXC-FILE-STATUS              PIC XX VALUE SPACES.
+77  WS-AUDIT-FILE-STATUS            PIC XX VALUE SPACES.
+
+01  COL-1 OCCURS 0 TO 5000 TIMES
+        DEPENDING ON indexCounter   PIC 9(10).
+01  COL-2 OCCURS 0 TO 5000 TIMES
+        DEPENDING ON indexCounter   PIC 9(10).
+01  ORIG-COL-1 OCCURS 0 TO 5000 TIMES
+        DEPENDING ON indexCounter   PIC 9(10).
+01  ORIG-COL-2 OCCURS 0 TO 5000 TIMES
+        DEPENDING ON indexCounter   PIC 9(10).
+
+77  EOF PIC X VALUE 'N'.
+    88 EOF-REACHED                  VALUE 'Y'.
+
+77  WS-RAW-TOKEN-1                  PIC X(20) VALUE SPACES.
+77  WS-RAW-TOKEN-2                  PIC X(20) VALUE SPACES.
+77  trash                           PIC X(20) VALUE SPACES.
+
+77  WS-LINE-VALID-SW                PIC X VALUE 'Y'.
+    88 WS-LINE-VALID                VALUE 'Y'.
+    88 WS-LINE-INVALID              VALUE 'N'.
+
+77  WS-ROW                          PIC 9(5) VALUE 0.
+77  WS-COLUMN                       PIC 9(5) VALUE 0.
+
+01  WS-RUN-DATE                     PIC 9(8) VALUE 0.
+01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE PIC X(8).
+77  WS-OVERRIDE-DATASET             PIC X(100) VALUE SPACES.
+
+77  WS-INPUT-DATASET-NAME           PIC X(100) VALUE SPACES.
+77  WS-CHECKPOINT-FILENAME          PIC X(100) VALUE SPACES.
+77  WS-REPORT-FILENAME              PIC X(100) VALUE SPACES.
+77  WS-EXCEPTION-FILENAME           PIC X(100) VALUE SPACES.
+77  WS-AUDIT-FILENAME               PIC X(100) VALUE SPACES.
+77  WS-HISTORY-FILENAME             PIC X(100) VALUE SPACES.
