@@ -0,0 +1,99 @@
+      *> ---------------------------------------------------------------
+      *> DISTANCE_CALCULATE.CPY
+      *>
+      *> CALCULATE_DISTANCES sums the absolute row-by-row difference
+      *> between the sorted COL-1/COL-2 lists into TOTAL, and keeps a
+      *> running top-N table of the rows with the largest individual
+      *> variance so a day-to-day swing in TOTAL can be decomposed back
+      *> to specific pairs instead of staring at one number.
+      *> ---------------------------------------------------------------
+    CALCULATE_DISTANCES.
+        MOVE 0 TO TOTAL
+        MOVE 0 TO WS-TOP-N-COUNT
+
+        PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > indexCounter
+            MOVE COL-1(WS-ROW) TO CALCTMP
+            MOVE COL-2(WS-ROW) TO CALCTMP2
+            SUBTRACT CALCTMP2 FROM CALCTMP
+            MOVE FUNCTION ABS(CALCTMP) TO CALCTMP
+            ADD CALCTMP TO TOTAL
+            PERFORM RECORD-TOP-N-VARIANCE
+        END-PERFORM
+
+        DISPLAY "Total " TOTAL
+
+        PERFORM WRITE-DISTANCE-REPORT.
+
+    RECORD-TOP-N-VARIANCE.
+        IF WS-TOP-N-COUNT < WS-TOP-N-LIMIT
+            ADD 1 TO WS-TOP-N-COUNT
+            MOVE CALCTMP TO TOP-N-DIFF(WS-TOP-N-COUNT)
+            MOVE WS-ROW TO TOP-N-ROW-NUM(WS-TOP-N-COUNT)
+            MOVE COL-1(WS-ROW) TO TOP-N-COL-1-VAL(WS-TOP-N-COUNT)
+            MOVE COL-2(WS-ROW) TO TOP-N-COL-2-VAL(WS-TOP-N-COUNT)
+            IF WS-TOP-N-COUNT = WS-TOP-N-LIMIT
+                PERFORM FIND-TOP-N-MINIMUM
+            END-IF
+        ELSE
+            IF CALCTMP > WS-TOP-N-MIN-VAL
+                MOVE CALCTMP TO TOP-N-DIFF(WS-TOP-N-MIN-IDX)
+                MOVE WS-ROW TO TOP-N-ROW-NUM(WS-TOP-N-MIN-IDX)
+                MOVE COL-1(WS-ROW) TO TOP-N-COL-1-VAL(WS-TOP-N-MIN-IDX)
+                MOVE COL-2(WS-ROW) TO TOP-N-COL-2-VAL(WS-TOP-N-MIN-IDX)
+                PERFORM FIND-TOP-N-MINIMUM
+            END-IF
+        END-IF.
+
+    FIND-TOP-N-MINIMUM.
+        MOVE 1 TO WS-TOP-N-MIN-IDX
+        MOVE TOP-N-DIFF(1) TO WS-TOP-N-MIN-VAL
+        PERFORM VARYING WS-TOP-N-SCAN FROM 2 BY 1
+                UNTIL WS-TOP-N-SCAN > WS-TOP-N-COUNT
+            IF TOP-N-DIFF(WS-TOP-N-SCAN) < WS-TOP-N-MIN-VAL
+                MOVE TOP-N-DIFF(WS-TOP-N-SCAN) TO WS-TOP-N-MIN-VAL
+                MOVE WS-TOP-N-SCAN TO WS-TOP-N-MIN-IDX
+            END-IF
+        END-PERFORM.
+
+    SORT-TOP-N-TABLE.
+        PERFORM VARYING WS-TOP-N-ROW FROM 1 BY 1
+                UNTIL WS-TOP-N-ROW >= WS-TOP-N-COUNT
+            COMPUTE WS-TOP-N-SCAN = WS-TOP-N-ROW + 1
+            PERFORM UNTIL WS-TOP-N-SCAN > WS-TOP-N-COUNT
+                IF TOP-N-DIFF(WS-TOP-N-SCAN) > TOP-N-DIFF(WS-TOP-N-ROW)
+                    MOVE TOP-N-ENTRY(WS-TOP-N-ROW) TO WS-TOP-N-SWAP
+                    MOVE TOP-N-ENTRY(WS-TOP-N-SCAN)
+                        TO TOP-N-ENTRY(WS-TOP-N-ROW)
+                    MOVE WS-TOP-N-SWAP TO TOP-N-ENTRY(WS-TOP-N-SCAN)
+                END-IF
+                ADD 1 TO WS-TOP-N-SCAN
+            END-PERFORM
+        END-PERFORM.
+
+    WRITE-DISTANCE-REPORT.
+        MOVE TOTAL TO WS-TOTAL-DISPLAY
+
+        MOVE SPACES TO reportFileRecord
+        STRING "RUN DATE: " WS-RUN-DATE-X
+               "  RECORDS: " indexCounter
+               "  TOTAL DISTANCE: " WS-TOTAL-DISPLAY
+            DELIMITED BY SIZE INTO reportFileRecord
+        WRITE reportFileRecord
+
+        MOVE SPACES TO reportFileRecord
+        STRING "---- TOP " WS-TOP-N-COUNT " VARIANCE ROWS ----"
+            DELIMITED BY SIZE INTO reportFileRecord
+        WRITE reportFileRecord
+
+        PERFORM SORT-TOP-N-TABLE
+
+        PERFORM VARYING WS-TOP-N-ROW FROM 1 BY 1
+                UNTIL WS-TOP-N-ROW > WS-TOP-N-COUNT
+            MOVE SPACES TO reportFileRecord
+            STRING "ROW " TOP-N-ROW-NUM(WS-TOP-N-ROW)
+                   "  COL-1=" TOP-N-COL-1-VAL(WS-TOP-N-ROW)
+                   "  COL-2=" TOP-N-COL-2-VAL(WS-TOP-N-ROW)
+                   "  DIFF=" TOP-N-DIFF(WS-TOP-N-ROW)
+                DELIMITED BY SIZE INTO reportFileRecord
+            WRITE reportFileRecord
+        END-PERFORM.
