@@ -0,0 +1,100 @@
+      *> ---------------------------------------------------------------
+      *> SIMILARITY_CALCULATE.CPY
+      *>
+      *> DETECT-DUPLICATE-VALUES flags any COL-1 or COL-2 value that
+      *> appears more than once in its own list (sorted, so repeats are
+      *> always adjacent) before scoring runs.
+      *>
+      *> BUILD-FREQUENCY-TABLE makes a single pass over sorted COL-2 and
+      *> collapses it into distinct-value/count pairs. CALCULATE-
+      *> SIMILARITY-SCORE then looks each COL-1 value up in that table
+      *> with a binary search (LOOKUP-FREQUENCY) instead of rescanning
+      *> all of COL-2 for every row, so the match phase scales with
+      *> n log n rather than n squared.
+      *> ---------------------------------------------------------------
+    DETECT-DUPLICATE-VALUES.
+        MOVE 'N' TO WS-DUP-FOUND-SW
+        OPEN EXTEND exceptionFile
+
+        PERFORM VARYING WS-ROW FROM 2 BY 1 UNTIL WS-ROW > indexCounter
+            COMPUTE WS-PREV-ROW = WS-ROW - 1
+            IF COL-1(WS-ROW) = COL-1(WS-PREV-ROW)
+                MOVE SPACES TO exceptionFileRecord
+                STRING "DUPLICATE LEFT ID " COL-1(WS-ROW)
+                       " AT SORTED ROWS " WS-PREV-ROW " AND " WS-ROW
+                    DELIMITED BY SIZE INTO exceptionFileRecord
+                WRITE exceptionFileRecord
+                MOVE 'Y' TO WS-DUP-FOUND-SW
+            END-IF
+            IF COL-2(WS-ROW) = COL-2(WS-PREV-ROW)
+                MOVE SPACES TO exceptionFileRecord
+                STRING "DUPLICATE RIGHT ID " COL-2(WS-ROW)
+                       " AT SORTED ROWS " WS-PREV-ROW " AND " WS-ROW
+                    DELIMITED BY SIZE INTO exceptionFileRecord
+                WRITE exceptionFileRecord
+                MOVE 'Y' TO WS-DUP-FOUND-SW
+            END-IF
+        END-PERFORM
+
+        CLOSE exceptionFile
+
+        IF WS-DUP-FOUND
+            DISPLAY "DETECT-DUPLICATE-VALUES: repeats found - "
+                "see " WS-EXCEPTION-FILENAME
+        END-IF.
+
+    BUILD-FREQUENCY-TABLE.
+        MOVE 0 TO WS-FREQ-COUNT
+        PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > indexCounter
+            IF WS-FREQ-COUNT > 0
+                    AND COL-2(WS-ROW) = FREQ-VALUE(WS-FREQ-COUNT)
+                ADD 1 TO FREQ-COUNT(WS-FREQ-COUNT)
+            ELSE
+                ADD 1 TO WS-FREQ-COUNT
+                MOVE COL-2(WS-ROW) TO FREQ-VALUE(WS-FREQ-COUNT)
+                MOVE 1 TO FREQ-COUNT(WS-FREQ-COUNT)
+            END-IF
+        END-PERFORM.
+
+    LOOKUP-FREQUENCY.
+        MOVE 0 TO SIMSCORE_RIGHT_COUNT
+        SET WS-FREQ-NOT-FOUND TO TRUE
+        MOVE 1 TO WS-FREQ-LOW
+        MOVE WS-FREQ-COUNT TO WS-FREQ-HIGH
+
+        PERFORM UNTIL WS-FREQ-LOW > WS-FREQ-HIGH OR WS-FREQ-FOUND
+            COMPUTE WS-FREQ-MID = (WS-FREQ-LOW + WS-FREQ-HIGH) / 2
+            IF FREQ-VALUE(WS-FREQ-MID) = SIMSCORE_LEFT_NUM
+                MOVE FREQ-COUNT(WS-FREQ-MID) TO SIMSCORE_RIGHT_COUNT
+                SET WS-FREQ-FOUND TO TRUE
+            ELSE
+                IF FREQ-VALUE(WS-FREQ-MID) < SIMSCORE_LEFT_NUM
+                    COMPUTE WS-FREQ-LOW = WS-FREQ-MID + 1
+                ELSE
+                    COMPUTE WS-FREQ-HIGH = WS-FREQ-MID - 1
+                END-IF
+            END-IF
+        END-PERFORM.
+
+    CALCULATE-SIMILARITY-SCORE.
+        MOVE 0 TO SIMSCORE
+
+        PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW > indexCounter
+            MOVE COL-1(WS-ROW) TO SIMSCORE_LEFT_NUM
+            PERFORM LOOKUP-FREQUENCY
+            COMPUTE SIMSCORE = SIMSCORE +
+                (SIMSCORE_LEFT_NUM * SIMSCORE_RIGHT_COUNT)
+        END-PERFORM
+
+        PERFORM WRITE-SIMILARITY-REPORT.
+
+    WRITE-SIMILARITY-REPORT.
+        DISPLAY "Simscore " SIMSCORE
+        MOVE SIMSCORE TO WS-SIMSCORE-DISPLAY
+
+        MOVE SPACES TO reportFileRecord
+        STRING "RUN DATE: " WS-RUN-DATE-X
+               "  RECORDS: " indexCounter
+               "  SIMILARITY SCORE: " WS-SIMSCORE-DISPLAY
+            DELIMITED BY SIZE INTO reportFileRecord
+        WRITE reportFileRecord.
